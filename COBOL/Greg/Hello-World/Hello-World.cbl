@@ -11,10 +11,52 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
+      *    Keyed on last-name + first-name so a single employee can be
+      *    looked up with a direct READ instead of a full scan.
        SELECT person
-       ASSIGN TO 
-           'person.dat'.
-      *    ORGANIZATION IS SEQUENTIAL
+       ASSIGN TO
+           'person.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS pkey
+               SOURCE IS fs-last-name fs-first-name
+           FILE STATUS IS person-status.
+
+      *    Transaction file of new hires waiting to be loaded into
+      *    person.dat - this is what WritePersonFile reads from now
+      *    instead of hardcoded MOVEs.
+       SELECT person-in
+       ASSIGN TO
+           'person-in.dat'.
+
+      *    Transactions that fail the edit in WritePersonFile land
+      *    here with a reason code instead of going into person.dat.
+       SELECT person-rejects
+       ASSIGN TO
+           'person-rejects.dat'
+           FILE STATUS IS rejects-status.
+
+      *    One entry per successful WRITE to person.dat - what was
+      *    written, when, and by whom, so totals can be reconstructed.
+       SELECT person-audit
+       ASSIGN TO
+           'person-audit.dat'
+           FILE STATUS IS audit-status.
+
+      *    Checkpoint counter for WritePersonFile - how many
+      *    person-in transactions were read as of the last commit, so
+      *    a RESTART run can skip them instead of reprocessing them.
+       SELECT person-ckpt
+       ASSIGN TO
+           'person-ckpt.dat'
+           FILE STATUS IS ckpt-status.
+
+      *    Transaction file of salary raises waiting to be applied to
+      *    person.dat - same idea as person-in, but for updating an
+      *    existing employee instead of adding a new one.
+       SELECT person-raise
+       ASSIGN TO
+           'person-raise.dat'.
       *-----------------------------------------------------------------
 
       *-----------------------------------------------------------------
@@ -23,18 +65,82 @@
        FILE SECTION.
 
        FD person
-           RECORD CONTAINS 40 CHARACTERS
+           RECORD CONTAINS 48 CHARACTERS
            data RECORD IS fs-record.
       * Can I comment out the 'record contains' line above?
 
       *01 fs-record PIC x(40).
       * Instead of the above where the entire record is one string,
       * let's break it into fields.
+      *    employee-id/department/hire-date replace what used to be a
+      *    10-byte FILLER, so reporting can group by department.
        01 fs-record.
-           05 fs-first-name PIC x(10).
-           05 fs-last-name  PIC x(10).
-           05 fs-salary     PIC 9(8)v99.
-           05 FILLER        PIC x(10).
+           05 fs-first-name  PIC x(10).
+           05 fs-last-name   PIC x(10).
+           05 fs-salary      PIC 9(8)v99.
+           05 fs-employee-id PIC x(6).
+           05 fs-department  PIC x(4).
+           05 fs-hire-date   PIC x(8).
+
+      *    Transaction record coming in from person-in.dat - same
+      *    layout as fs-record.
+       FD person-in
+           RECORD CONTAINS 48 CHARACTERS
+           DATA RECORD IS ti-record.
+
+       01 ti-record.
+           05 ti-first-name  PIC x(10).
+           05 ti-last-name   PIC x(10).
+           05 ti-salary      PIC 9(8)v99.
+           05 ti-employee-id PIC x(6).
+           05 ti-department  PIC x(4).
+           05 ti-hire-date   PIC x(8).
+
+      *    Rejected transaction - the original data plus why it
+      *    didn't make it into person.dat.
+       FD person-rejects
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS rej-record.
+
+       01 rej-record.
+           05 rej-first-name   PIC x(10).
+           05 rej-last-name    PIC x(10).
+           05 rej-salary       PIC 9(8)v99.
+           05 rej-employee-id  PIC x(6).
+           05 rej-department   PIC x(4).
+           05 rej-hire-date    PIC x(8).
+           05 rej-reason-code  PIC x(2).
+           05 rej-reason-text  PIC x(30).
+
+      *    One audit entry per successful WRITE to person.dat.
+       FD person-audit
+           RECORD CONTAINS 77 CHARACTERS
+           DATA RECORD IS audit-record.
+
+       01 audit-record.
+           05 audit-person-data PIC x(48).
+           05 audit-timestamp   PIC x(21).
+           05 audit-job-user    PIC x(8).
+
+      *    Checkpoint record - count of person-in transactions read
+      *    as of the last commit, whether loaded or rejected, so a
+      *    RESTART run skips exactly the ones already seen.
+       FD person-ckpt
+           RECORD CONTAINS 9 CHARACTERS
+           DATA RECORD IS ckpt-record.
+
+       01 ckpt-record.
+           05 ckpt-record-count PIC 9(9).
+
+      *    One raise transaction - who gets it and their new salary.
+       FD person-raise
+           RECORD CONTAINS 30 CHARACTERS
+           DATA RECORD IS raise-record.
+
+       01 raise-record.
+           05 raise-last-name  PIC x(10).
+           05 raise-first-name PIC x(10).
+           05 raise-new-salary PIC 9(8)v99.
 
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -48,15 +154,77 @@
       * Initialize a 2-digit integer to zero.
        01 my-int PIC 99 VALUE 0.
 
-       01 programmer-dude PIC x(30) VALUE 
+       01 programmer-dude PIC x(30) VALUE
            "Greg is a Cobol programmer".
 
       * This is simply grouped data.
        01 ws-record.
-           05 first-name PIC x(10).
-           05 last-name  PIC x(10).
-           05 salary     PIC 9(8)v99.
-           05 FILLER     PIC x(10).
+           05 first-name  PIC x(10).
+           05 last-name   PIC x(10).
+           05 salary      PIC 9(8)v99.
+           05 employee-id PIC x(6).
+           05 department  PIC x(4).
+           05 hire-date   PIC x(8).
+
+      * Switches used to drive the PERFORM UNTIL end-of-file loops
+      * below.
+       01 eof-switches.
+           05 person-in-eof    PIC x VALUE 'N'.
+               88 END-OF-PERSON-IN VALUE 'Y'.
+           05 person-eof       PIC x VALUE 'N'.
+               88 END-OF-PERSON VALUE 'Y'.
+           05 person-raise-eof PIC x VALUE 'N'.
+               88 END-OF-PERSON-RAISE VALUE 'Y'.
+
+      * Running count of person.dat records processed by
+      * ReadPersonFile - person.dat no longer always holds exactly
+      * three records.
+       01 person-read-count PIC 9(6) VALUE 0.
+
+      * pkey, the split RECORD KEY for the indexed person file, is
+      * declared by the SOURCE clause on the SELECT above - set
+      * fs-last-name/fs-first-name and it builds itself for READ/WRITE.
+       01 person-status     PIC xx.
+
+      * Ceiling a salary is allowed to be before WritePersonFile
+      * rejects the transaction instead of writing it to person.dat.
+       01 max-salary PIC 9(8)v99 VALUE 500000.00.
+
+      * Result of editing one transaction record.
+       01 edit-switches.
+           05 edit-result     PIC x VALUE 'Y'.
+               88 EDIT-PASSED VALUE 'Y'.
+               88 EDIT-FAILED VALUE 'N'.
+       01 reject-reason-code  PIC x(2).
+       01 reject-reason-text  PIC x(30).
+
+      * Who's running the job and when, for the PERSON-AUDIT trail.
+       01 job-user   PIC x(8).
+       01 timestamp  PIC x(21).
+
+      * Checkpoint/restart for WritePersonFile - commit progress
+      * every checkpoint-interval records so a RESTART run only has
+      * to redo records read since the last commit.
+       01 ckpt-status             PIC xx.
+       01 rejects-status          PIC xx.
+       01 audit-status            PIC xx.
+       01 checkpoint-interval     PIC 9(6) VALUE 1000.
+       01 restart-count           PIC 9(9) VALUE 0.
+       01 records-processed       PIC 9(9) VALUE 0.
+       01 total-loaded            PIC 9(9) VALUE 0.
+       01 reject-count            PIC 9(9) VALUE 0.
+       01 skip-count              PIC 9(9) VALUE 0.
+       01 parm                    PIC x(80).
+       01 restart-switch          PIC x VALUE 'N'.
+           88 RESTART-REQUESTED VALUE 'Y'.
+       01 checkpoint-switch       PIC x VALUE 'N'.
+           88 CHECKPOINT-FOUND VALUE 'Y'.
+
+      * PARM of RAISE runs ProcessSalaryRaises instead of leaving
+      * person.dat alone - see Gitrdun SECTION.
+       01 raise-switch            PIC x VALUE 'N'.
+           88 RAISE-REQUESTED VALUE 'Y'.
+       01 raise-count             PIC 9(6) VALUE 0.
       *-----------------------------------------------------------------
 
       *-----------------------------------------------------------------
@@ -75,8 +243,28 @@
       *PERFORM Paragraph-B
        PERFORM Paragraph-C
 
-      * Tell the program to execute some sections.
-       PERFORM Gitrdun.
+      * Tell the program to execute some sections. Gitrdun is a
+      * SECTION grouping several independent modes of the program
+      * (load, report, lookup, raise) - PERFORM each mode paragraph
+      * by name rather than PERFORM the whole section, otherwise
+      * control would fall through every paragraph in the section
+      * back-to-back instead of stopping at each one's own boundary.
+      *
+      * RAISE and LOAD/RESTART are mutually exclusive modes driven
+      * by the same PARM - a RAISE run only touches the one employee
+      * record being given a raise, so it must not also fall into
+      * WritePersonFile's load (which would OPEN OUTPUT/truncate
+      * person.dat, person-rejects.dat, and person-audit.dat first).
+       PERFORM DetermineRunMode.
+
+       IF RAISE-REQUESTED
+           PERFORM ProcessSalaryRaises
+       ELSE
+           PERFORM WritePersonFile
+           PERFORM ReadPersonFile
+           PERFORM LookupPersonFile
+       END-IF.
+
        PERFORM ProgrammerDude.
        PERFORM VariousAndSundry.
 
@@ -104,48 +292,346 @@
        Gitrdun SECTION.
            DISPLAY 'Gitrdun section performed.'.
 
+           DetermineRunMode.
+               DISPLAY '    DetermineRunMode paragraph performed.'.
+
+      *        PARM of RAISE applies the raises queued up in
+      *        person-raise.dat instead of loading person-in.dat.
+      *        PARM of RESTART resumes a prior load instead of
+      *        starting person.dat over from scratch. RAISE and
+      *        RESTART are mutually exclusive.
+               ACCEPT parm FROM COMMAND-LINE.
+               MOVE 'N' TO restart-switch.
+               MOVE 'N' TO raise-switch.
+      *        Compare the full token (through its trailing
+      *        delimiter) rather than a left-anchored prefix, so a
+      *        PARM like RAISEDEPT=ENG or RESTARTXYZ isn't misread
+      *        as plain RAISE/RESTART.
+               IF parm(1:6) = "RAISE "
+                   SET RAISE-REQUESTED TO TRUE
+               ELSE IF parm(1:8) = "RESTART "
+                   SET RESTART-REQUESTED TO TRUE
+               END-IF.
+
            WritePersonFile.
                DISPLAY '    WritePersonFile paragraph performed.'.
 
-      *        Open our person.dat file for output.
-               OPEN OUTPUT person.
+               PERFORM DetermineRestartPoint.
+
+               OPEN INPUT person-in.
+               MOVE 0 TO skip-count.
+               PERFORM SkipAlreadyLoadedTransactions
+                   UNTIL skip-count >= restart-count
+                       OR END-OF-PERSON-IN.
+
+               IF RESTART-REQUESTED AND CHECKPOINT-FOUND
+                   OPEN I-O person
+                   IF person-status NOT = "00"
+                       OPEN OUTPUT person
+                   END-IF
+                   OPEN EXTEND person-rejects
+                   IF rejects-status NOT = "00"
+                       OPEN OUTPUT person-rejects
+                   END-IF
+                   OPEN EXTEND person-audit
+                   IF audit-status NOT = "00"
+                       OPEN OUTPUT person-audit
+                   END-IF
+               ELSE
+                   OPEN OUTPUT person
+                   OPEN OUTPUT person-rejects
+                   OPEN OUTPUT person-audit
+               END-IF.
 
-      *        These 3 variables are part of ws-record.
-               MOVE "Jimmy"    TO first-name
-               MOVE "Dean"     TO last-name
-               MOVE 132000.59  TO salary
-      *        Write working storage record to file system record.
-               WRITE fs-record FROM ws-record
+               ACCEPT job-user FROM USER NAME.
+               MOVE restart-count TO records-processed.
+               MOVE 0 TO total-loaded.
+               MOVE 0 TO reject-count.
 
-      *        Do the same again to add more records.
-               MOVE "David"    TO first-name
-               MOVE "Essex"    TO last-name
-               MOVE 128000.59  TO salary
-               WRITE fs-record FROM ws-record
+               PERFORM LoadTransactions UNTIL END-OF-PERSON-IN.
 
-               MOVE "Rod"      TO first-name
-               MOVE "Serling"  TO last-name
-               MOVE 156000.59  TO salary
-               WRITE fs-record FROM ws-record
+               PERFORM WriteCheckpoint.
 
+               CLOSE person-in.
                CLOSE person.
+               CLOSE person-rejects.
+               CLOSE person-audit.
+
+               DISPLAY '    Records loaded:   ' total-loaded.
+               DISPLAY '    Records rejected: ' reject-count.
+               DISPLAY ' '.
+
+           LoadTransactions.
+               READ person-in INTO ti-record
+                   AT END
+                       MOVE 'Y' TO person-in-eof
+                   NOT AT END
+                       ADD 1 TO records-processed
+                       PERFORM EditTransaction
+                       IF EDIT-PASSED
+                           MOVE ti-first-name  TO first-name
+                           MOVE ti-last-name   TO last-name
+                           MOVE ti-salary      TO salary
+                           MOVE ti-employee-id TO employee-id
+                           MOVE ti-department  TO department
+                           MOVE ti-hire-date   TO hire-date
+      *                    Write working storage record to file
+      *                    system record.
+                           WRITE fs-record FROM ws-record
+                           IF person-status = "00"
+                               PERFORM WriteAuditRecord
+                               ADD 1 TO total-loaded
+                           ELSE
+      *                        e.g. duplicate key on a RESTART re-read
+      *                        of a transaction already written before
+      *                        the last checkpoint - reject it rather
+      *                        than silently miscounting it as loaded.
+                               MOVE "04" TO reject-reason-code
+                               MOVE "Write to person.dat failed" TO
+                                   reject-reason-text
+                               PERFORM WriteRejectRecord
+                           END-IF
+                       ELSE
+                           PERFORM WriteRejectRecord
+                       END-IF
+                       IF FUNCTION MOD(records-processed,
+                               checkpoint-interval) = 0
+                           PERFORM WriteCheckpoint
+                       END-IF
+               END-READ.
+
+           DetermineRestartPoint.
+               MOVE 0   TO restart-count.
+               MOVE 'N' TO checkpoint-switch.
+               IF RESTART-REQUESTED
+                   OPEN INPUT person-ckpt
+                   IF ckpt-status = "00"
+                       READ person-ckpt INTO ckpt-record
+                           AT END
+                               DISPLAY
+                                   '    Checkpoint file is empty -'
+                                   ' restarting from the beginning.'
+                           NOT AT END
+                               MOVE ckpt-record-count TO restart-count
+                               SET CHECKPOINT-FOUND TO TRUE
+                       END-READ
+                       CLOSE person-ckpt
+                   ELSE
+                       DISPLAY
+                           '    No checkpoint found - restarting'
+                           ' from the beginning.'
+                   END-IF
+               END-IF.
+
+           SkipAlreadyLoadedTransactions.
+               READ person-in INTO ti-record
+                   AT END
+                       MOVE 'Y' TO person-in-eof
+                   NOT AT END
+                       ADD 1 TO skip-count
+               END-READ.
+
+           WriteCheckpoint.
+               OPEN OUTPUT person-ckpt.
+               MOVE records-processed TO ckpt-record-count.
+               WRITE ckpt-record.
+               CLOSE person-ckpt.
+
+           WriteAuditRecord.
+               MOVE FUNCTION CURRENT-DATE TO timestamp.
+
+               MOVE fs-record     TO audit-person-data
+               MOVE timestamp     TO audit-timestamp
+               MOVE job-user      TO audit-job-user
+               WRITE audit-record.
+
+           EditTransaction.
+      *        Reject blank names and out-of-range salaries instead
+      *        of letting them land in person.dat.
+               SET EDIT-PASSED TO TRUE.
+               MOVE SPACES TO reject-reason-code.
+               MOVE SPACES TO reject-reason-text.
+
+               IF ti-first-name = SPACES OR ti-last-name = SPACES
+                   SET EDIT-FAILED TO TRUE
+                   MOVE "01" TO reject-reason-code
+                   MOVE "Blank first or last name" TO
+                       reject-reason-text
+               ELSE IF ti-salary = ZERO
+                   SET EDIT-FAILED TO TRUE
+                   MOVE "02" TO reject-reason-code
+                   MOVE "Zero salary" TO reject-reason-text
+               ELSE IF ti-salary > max-salary
+                   SET EDIT-FAILED TO TRUE
+                   MOVE "03" TO reject-reason-code
+                   MOVE "Salary exceeds ceiling" TO
+                       reject-reason-text
+               END-IF.
+
+           WriteRejectRecord.
+               MOVE ti-first-name      TO rej-first-name
+               MOVE ti-last-name       TO rej-last-name
+               MOVE ti-salary          TO rej-salary
+               MOVE ti-employee-id     TO rej-employee-id
+               MOVE ti-department     TO rej-department
+               MOVE ti-hire-date       TO rej-hire-date
+               MOVE reject-reason-code TO rej-reason-code
+               MOVE reject-reason-text TO rej-reason-text
+               WRITE rej-record
+               ADD 1 TO reject-count.
 
            ReadPersonFile.
                DISPLAY '    ReadPersonFile paragraph performed.'.
 
                OPEN INPUT person.
 
-               READ person INTO ws-record.
-               DISPLAY '        'ws-record.
+               IF person-status NOT = "00"
+                   DISPLAY
+                       '    OPEN INPUT person failed, status: '
+                       person-status
+                   DISPLAY '    ReadPersonFile abandoned.'
+                   DISPLAY ' '
+               ELSE
+                   MOVE 'N' TO person-eof
+                   MOVE 0   TO person-read-count
 
-               READ person INTO ws-record.
-               DISPLAY '        'ws-record.
+                   PERFORM ReadOnePersonRecord UNTIL END-OF-PERSON
+
+                   DISPLAY '    Records processed: '
+                       person-read-count
+                   DISPLAY ' '
+
+                   CLOSE person
+               END-IF.
+
+           ReadOnePersonRecord.
+      *        Don't trust AT END alone to eventually fire - a hard
+      *        read error surfaces as NOT AT END too, and without
+      *        this check person-eof would never flip and the
+      *        PERFORM UNTIL above would spin forever.
+               READ person NEXT RECORD INTO ws-record
+                   AT END
+                       MOVE 'Y' TO person-eof
+                   NOT AT END
+                       IF person-status = "00"
+                           DISPLAY '        'ws-record
+                           ADD 1 TO person-read-count
+                       ELSE
+                           DISPLAY
+                               '        READ error, status: '
+                               person-status
+                           MOVE 'Y' TO person-eof
+                       END-IF
+               END-READ.
+
+           LookupPersonFile.
+               DISPLAY '    LookupPersonFile paragraph performed.'.
+
+      *        Ad-hoc lookup of a single employee by last-name and
+      *        first-name - a direct READ instead of a full scan.
+               OPEN INPUT person.
+
+               IF person-status NOT = "00"
+                   DISPLAY
+                       '        OPEN INPUT person failed, status: '
+                       person-status
+                   DISPLAY '        LookupPersonFile abandoned.'
+               ELSE
+                   MOVE "Dean"  TO fs-last-name
+                   MOVE "Jimmy" TO fs-first-name
+
+                   READ person KEY IS pkey
+                       INVALID KEY
+                           DISPLAY '        Not found: Dean, Jimmy'
+                       NOT INVALID KEY
+                           DISPLAY '        Found: ' fs-record
+                   END-READ
+
+                   CLOSE person
+               END-IF.
 
-               READ person into ws-record.
-               DISPLAY '        'ws-record.
                DISPLAY ' '.
 
-               CLOSE person.
+           ProcessSalaryRaises.
+      *        Only PERFORMed from the main line when RAISE was the
+      *        requested mode (see DetermineRunMode), so this always
+      *        applies the raises queued up in person-raise.dat.
+               DISPLAY '    ProcessSalaryRaises paragraph performed.'.
+
+               OPEN INPUT person-raise
+               OPEN I-O person
+               OPEN EXTEND person-audit
+               IF audit-status NOT = "00"
+                   OPEN OUTPUT person-audit
+               END-IF
+
+               ACCEPT job-user FROM USER NAME
+               MOVE 'N' TO person-raise-eof
+               MOVE 0   TO raise-count
+
+               PERFORM ApplyOneSalaryRaise
+                   UNTIL END-OF-PERSON-RAISE
+
+               DISPLAY '        Raises applied: ' raise-count
+               DISPLAY ' '
+
+               CLOSE person-raise
+               CLOSE person
+               CLOSE person-audit.
+
+           ApplyOneSalaryRaise.
+               READ person-raise INTO raise-record
+                   AT END
+                       MOVE 'Y' TO person-raise-eof
+                   NOT AT END
+                       PERFORM ApplySalaryRaise
+               END-READ.
+
+           ApplySalaryRaise.
+               MOVE raise-last-name  TO fs-last-name.
+               MOVE raise-first-name TO fs-first-name.
+
+               READ person KEY IS pkey
+                   INVALID KEY
+                       DISPLAY
+                           '        Not found, no raise applied: '
+                           raise-last-name ' ' raise-first-name
+                   NOT INVALID KEY
+                       PERFORM EditRaiseSalary
+                       IF EDIT-FAILED
+                           DISPLAY
+                               '        Invalid new salary, no raise'
+                               ' applied: '
+                               raise-last-name ' ' raise-first-name
+                       ELSE
+      *                    Only the salary changes - REWRITE leaves
+      *                    the rest of the record (name, employee-id,
+      *                    department, hire-date) as it was.
+                           MOVE raise-new-salary TO fs-salary
+                           REWRITE fs-record
+                           IF person-status = "00"
+                               PERFORM WriteAuditRecord
+                               ADD 1 TO raise-count
+                           ELSE
+                               DISPLAY
+                                   '        Rewrite failed, no raise'
+                                   ' applied: '
+                                   raise-last-name ' '
+                                   raise-first-name
+                           END-IF
+                       END-IF
+               END-READ.
+
+           EditRaiseSalary.
+      *        Same ceiling/zero check EditTransaction applies to a
+      *        new hire's salary - a raise shouldn't be able to put a
+      *        bad salary into person.dat any more than a load can.
+               SET EDIT-PASSED TO TRUE.
+               IF raise-new-salary = ZERO
+                   SET EDIT-FAILED TO TRUE
+               ELSE IF raise-new-salary > max-salary
+                   SET EDIT-FAILED TO TRUE
+               END-IF.
 
        ProgrammerDude SECTION.
            DISPLAY 'ProgrammerDude section performed.'.
@@ -163,7 +649,7 @@
            PERFORM AddOne UNTIL my-int > 5.
            DISPLAY ' '
 
-           PERFORM ShowMyInt VARYING my-int FROM 20 
+           PERFORM ShowMyInt VARYING my-int FROM 20
                              UNTIL my-int > 22.
 
            DISPLAY "my-int equals " my-int
@@ -189,4 +675,3 @@
       *-----------------------------------------------------------------
 
 
-
