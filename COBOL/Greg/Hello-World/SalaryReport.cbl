@@ -0,0 +1,137 @@
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID. SalaryReport.
+       AUTHOR.     Gregory Shields.
+      *-----------------------------------------------------------------
+      * Reads person.dat top to bottom and prints a formatted salary
+      * listing plus a grand total and headcount trailer line, for
+      * payroll cost review.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT person
+       ASSIGN TO
+           'person.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS pkey
+               SOURCE IS fs-last-name fs-first-name
+           FILE STATUS IS person-status.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+
+       FD person
+           RECORD CONTAINS 48 CHARACTERS
+           DATA RECORD IS fs-record.
+
+       01 fs-record.
+           05 fs-first-name  PIC x(10).
+           05 fs-last-name   PIC x(10).
+           05 fs-salary      PIC 9(8)v99.
+           05 fs-employee-id PIC x(6).
+           05 fs-department  PIC x(4).
+           05 fs-hire-date   PIC x(8).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+
+       01 eof-switches.
+           05 person-eof PIC x VALUE 'N'.
+               88 END-OF-PERSON VALUE 'Y'.
+
+       01 person-status PIC xx.
+
+       01 headcount     PIC 9(6) VALUE 0.
+       01 grand-total   PIC 9(10)v99 VALUE 0.
+
+       01 detail-line.
+           05 FILLER         PIC x(4)  VALUE SPACES.
+           05 dl-first-name  PIC x(10).
+           05 FILLER         PIC x(1)  VALUE SPACE.
+           05 dl-last-name   PIC x(10).
+           05 FILLER         PIC x(4)  VALUE SPACES.
+           05 dl-salary      PIC z,zzz,zz9.99.
+
+       01 total-line.
+           05 FILLER         PIC x(4)  VALUE SPACES.
+           05 FILLER         PIC x(20) VALUE "GRAND TOTAL SALARY:".
+           05 tl-total       PIC z,zzz,zzz,zz9.99.
+
+       01 count-line.
+           05 FILLER         PIC x(4)  VALUE SPACES.
+           05 FILLER         PIC x(20) VALUE "EMPLOYEES REPORTED:".
+           05 cl-count       PIC zzz,zz9.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+
+           PERFORM PrintReportHeading.
+           PERFORM PrintPersonFile.
+           PERFORM PrintReportTrailer.
+
+           GOBACK.
+
+       PrintReportHeading.
+           DISPLAY ' '.
+           DISPLAY '    SALARY SUMMARY REPORT'.
+           DISPLAY '    ----------------------------------------'.
+
+       PrintPersonFile.
+           OPEN INPUT person.
+
+           IF person-status NOT = "00"
+               DISPLAY
+                   '    OPEN INPUT person failed, status: '
+                   person-status
+               DISPLAY '    PrintPersonFile abandoned.'
+           ELSE
+               PERFORM PrintOnePersonRecord UNTIL END-OF-PERSON
+
+               CLOSE person
+           END-IF.
+
+       PrintOnePersonRecord.
+      *        Don't trust AT END alone to eventually fire - a hard
+      *        read error surfaces as NOT AT END too, and without this
+      *        check person-eof would never flip and the PERFORM UNTIL
+      *        above would spin forever.
+           READ person INTO fs-record
+               AT END
+                   MOVE 'Y' TO person-eof
+               NOT AT END
+                   IF person-status = "00"
+                       MOVE fs-first-name TO dl-first-name
+                       MOVE fs-last-name  TO dl-last-name
+                       MOVE fs-salary     TO dl-salary
+                       DISPLAY detail-line
+
+                       ADD 1 TO headcount
+                       ADD fs-salary TO grand-total
+                   ELSE
+                       DISPLAY
+                           '    READ error, status: ' person-status
+                       MOVE 'Y' TO person-eof
+                   END-IF
+           END-READ.
+
+       PrintReportTrailer.
+           MOVE grand-total TO tl-total.
+           MOVE headcount   TO cl-count.
+
+           DISPLAY '    ----------------------------------------'.
+           DISPLAY total-line.
+           DISPLAY count-line.
+           DISPLAY ' '.
+      *-----------------------------------------------------------------
