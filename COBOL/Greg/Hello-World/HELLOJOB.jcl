@@ -0,0 +1,40 @@
+//HELLOJOB JOB (ACCT),'LOAD AND REPORT',CLASS=A,MSGCLASS=A,
+//         MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* Loads new hires from PERSON-IN into PERSON.DAT (WritePersonFile,
+//* in HELLOWLD) and, only if that step ends RC=0, runs the salary
+//* summary report (SALRYRPT) against the freshly loaded file.
+//*
+//* HELLOWLD and SALRYRPT resolve their files by the literal names
+//* hardcoded in each program's SELECT ... ASSIGN TO clause
+//* (person-in.dat, person.dat, person-rejects.dat, person-audit.dat,
+//* person-ckpt.dat) - the DD statements below are documentation of
+//* what each step touches, matched up by DD name for the operator's
+//* benefit, not dynamic allocation.
+//*
+//* PARM='RESTART' on the LOAD step resumes a prior load from its
+//* last checkpoint instead of starting PERSON.DAT over - code the
+//* EXEC statement below as shown after an abend, in place of the
+//* normal EXEC statement above it, and resubmit:
+//*LOAD     EXEC PGM=HELLOWLD,PARM='RESTART'
+//*-------------------------------------------------------------
+//LOAD     EXEC PGM=HELLOWLD
+//STEPLIB  DD DSN=&HLQ..LOADLIB,DISP=SHR
+//PERSONIN DD DSN=&HLQ..PERSON.INPUT,DISP=SHR
+//PERSON   DD DSN=&HLQ..PERSON.DAT,DISP=SHR
+//PERSONRJ DD DSN=&HLQ..PERSON.REJECTS,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//PERSONAU DD DSN=&HLQ..PERSON.AUDIT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//PERSONCK DD DSN=&HLQ..PERSON.CKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*-------------------------------------------------------------
+//REPORT   EXEC PGM=SALRYRPT,COND=(0,NE,LOAD)
+//STEPLIB  DD DSN=&HLQ..LOADLIB,DISP=SHR
+//PERSON   DD DSN=&HLQ..PERSON.DAT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
